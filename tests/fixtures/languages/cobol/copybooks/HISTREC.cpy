@@ -0,0 +1,19 @@
+000100***************************************************************
+000200*                                                             *
+000300*    HISTREC.CPY                                              *
+000400*                                                             *
+000500*    ALREADY-GREETED HISTORY RECORD.  ONE ENTRY PER ACCOUNT    *
+000600*    THAT HAS EVER RECEIVED A WELCOME GREETING, KEYED BY       *
+000700*    ACCOUNT NUMBER, SO A RESUBMITTED OR CORRECTED NEW-        *
+000800*    ACCOUNTS EXTRACT CANNOT DOUBLE-SEND A WELCOME LETTER.     *
+000900*                                                             *
+001000*    MODIFICATION HISTORY                                     *
+001100*    --------------------                                     *
+001200*    2026-08-08  JHM  ORIGINAL.                                *
+001300*                                                             *
+001400***************************************************************
+001500 01  HISTORY-RECORD.
+001600     05  HR-ACCOUNT-NUMBER           PIC 9(10).
+001700     05  HR-FIRST-GREETED-DATE       PIC 9(08).
+001800     05  HR-GREETING-TEMPLATE-CODE   PIC X(04).
+001900     05  FILLER                      PIC X(10).
