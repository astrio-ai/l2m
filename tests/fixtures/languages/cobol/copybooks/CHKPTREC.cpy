@@ -0,0 +1,20 @@
+000100***************************************************************
+000200*                                                             *
+000300*    CHKPTREC.CPY                                             *
+000400*                                                             *
+000500*    CHECKPOINT RECORD FOR THE NEW-ACCOUNTS GREETING RUN.      *
+000600*    ONE RECORD PER JOB, KEYED BY JOB NAME, REWRITTEN EVERY    *
+000700*    CK-CHECKPOINT-INTERVAL RECORDS SO A RECOVERY RUN CAN      *
+000800*    SKIP BACK OVER WORK ALREADY DONE INSTEAD OF REPROCESSING  *
+000900*    THE WHOLE NEW-ACCOUNTS FILE.                              *
+001000*                                                             *
+001100*    MODIFICATION HISTORY                                     *
+001200*    --------------------                                     *
+001300*    2026-08-08  JHM  ORIGINAL.                                *
+001400*                                                             *
+001500***************************************************************
+001600 01  CHECKPOINT-RECORD.
+001700     05  CK-JOB-NAME                 PIC X(08).
+001800     05  CK-LAST-INPUT-COUNT         PIC 9(08).
+001900     05  CK-CHECKPOINT-RUN-DATE      PIC 9(08).
+002000     05  FILLER                      PIC X(12).
