@@ -0,0 +1,33 @@
+000100***************************************************************
+000200*                                                             *
+000300*    CUSTREC.CPY                                              *
+000400*                                                             *
+000500*    NEW-ACCOUNTS CUSTOMER RECORD LAYOUT.  SHARED BY ALL       *
+000600*    PROGRAMS THAT READ THE NEW-ACCOUNTS EXTRACT SO THAT       *
+000700*    EVERY PROGRAM ADDRESSES THE SAME FIELDS THE SAME WAY      *
+000800*    INSTEAD OF EACH ONE ROLLING ITS OWN LAYOUT.               *
+000900*                                                             *
+001000*    MODIFICATION HISTORY                                     *
+001100*    --------------------                                     *
+001200*    2026-08-08  JHM  ORIGINAL - ACCOUNT NUMBER, FULL NAME,    *
+001300*                     BRANCH CODE, ACCOUNT-OPEN DATE.          *
+001350*    2026-08-08  JHM  ADDED THE MAILING ADDRESS LINES NEEDED   *
+001360*                     BY THE PRINT/MAIL FULFILLMENT EXTRACT.   *
+001370*    2026-08-08  JHM  ADDED CR-ACCOUNT-TYPE (WITH 88-LEVELS)   *
+001380*                     SO GREET-PROCEDURE CAN SELECT A          *
+001390*                     GREETING TEMPLATE BY ACCOUNT TYPE.       *
+001400*                                                             *
+001500***************************************************************
+001600 01  CUSTOMER-RECORD.
+001700     05  CR-ACCOUNT-NUMBER           PIC 9(10).
+001800     05  CR-CUSTOMER-NAME            PIC X(30).
+001900     05  CR-BRANCH-CODE              PIC X(04).
+002000     05  CR-ACCOUNT-OPEN-DATE        PIC 9(08).
+002010     05  CR-ADDRESS-LINE-1           PIC X(30).
+002020     05  CR-ADDRESS-LINE-2           PIC X(30).
+002030     05  CR-CITY-STATE-ZIP           PIC X(30).
+002040     05  CR-ACCOUNT-TYPE             PIC X(02).
+002050         88  CR-TYPE-PREMIUM             VALUE 'PB'.
+002060         88  CR-TYPE-CHECKING            VALUE 'CK'.
+002070         88  CR-TYPE-SAVINGS             VALUE 'SV'.
+002100     05  FILLER                      PIC X(06).
