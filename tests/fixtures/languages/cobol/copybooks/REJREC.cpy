@@ -0,0 +1,24 @@
+000100***************************************************************
+000200*                                                             *
+000300*    REJREC.CPY                                               *
+000400*                                                             *
+000500*    EXCEPTION/REJECT REPORT LINE.  WRITTEN ONE PER NEW-       *
+000600*    ACCOUNTS RECORD THAT FAILS NAME VALIDATION OR IS FOUND    *
+000700*    TO BE AN ALREADY-GREETED DUPLICATE, SO CUSTOMER SERVICE   *
+000800*    CAN FOLLOW UP EACH MORNING.                               *
+000900*                                                             *
+001000*    MODIFICATION HISTORY                                     *
+001100*    --------------------                                     *
+001200*    2026-08-08  JHM  ORIGINAL - BLANK/INVALID/OVERLENGTH      *
+001300*                     NAME REJECTS.                            *
+001400*    2026-08-08  JHM  REASON CODE ALSO USED FOR DUPLICATE-     *
+001500*                     ACCOUNT SKIPS.                           *
+001600*                                                             *
+001700***************************************************************
+001800 01  REJECT-RECORD.
+001900     05  RJ-ACCOUNT-NUMBER           PIC 9(10).
+002000     05  FILLER                      PIC X(02)   VALUE SPACES.
+002100     05  RJ-REASON-CODE              PIC X(04).
+002200     05  FILLER                      PIC X(02)   VALUE SPACES.
+002300     05  RJ-REASON-TEXT              PIC X(40).
+002400     05  FILLER                      PIC X(62)   VALUE SPACES.
