@@ -0,0 +1,22 @@
+000100***************************************************************
+000200*                                                             *
+000300*    CUSTMREC.CPY                                            *
+000400*                                                             *
+000500*    CUSTOMER-MASTER RECORD, KEYED BY ACCOUNT NUMBER, USED BY  *
+000600*    GREETER'S ON-DEMAND REPRINT MODE TO LOOK UP ONE ACCOUNT   *
+000700*    DIRECTLY INSTEAD OF SCANNING THE SEQUENTIAL NEW-ACCOUNTS  *
+000800*    EXTRACT.  COPIES CUSTREC'S OWN LAYOUT (RENAMING ONLY THE  *
+000810*    GROUP AND THE KEY FIELD) SO THIS RECORD CAN NEVER DRIFT   *
+000820*    OUT OF SYNC WITH CUSTREC'S FIELDS.                        *
+000900*                                                             *
+001000*    MODIFICATION HISTORY                                     *
+001100*    --------------------                                     *
+001200*    2026-08-08  JHM  ORIGINAL.                                *
+001250*    2026-08-09  JHM  REPLACED THE HAND-ROLLED FILLER LAYOUT   *
+001260*                     WITH COPY CUSTREC REPLACING SO THE TWO   *
+001270*                     RECORDS CANNOT SILENTLY DESYNC.          *
+001400*                                                             *
+001500***************************************************************
+001600     COPY CUSTREC
+001700         REPLACING ==CUSTOMER-RECORD== BY ==CUST-MASTER-RECORD==
+001800                   ==CR-ACCOUNT-NUMBER== BY ==CM-ACCOUNT-NUMBER==.
