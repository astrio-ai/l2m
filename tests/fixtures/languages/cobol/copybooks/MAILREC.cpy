@@ -0,0 +1,23 @@
+000100***************************************************************
+000200*                                                             *
+000300*    MAILREC.CPY                                              *
+000400*                                                             *
+000500*    FIXED-WIDTH WELCOME-LETTER EXTRACT FOR THE OUTSIDE        *
+000600*    PRINT/MAIL FULFILLMENT VENDOR.  LAYOUT PER THE VENDOR'S   *
+000700*    DOCUMENTED SPEC: NAME, THREE ADDRESS LINES, BRANCH CODE,  *
+000800*    AND THE GREETING-TEMPLATE CODE THE VENDOR USES TO SELECT  *
+000900*    THE PRINTED LETTER SHELL.                                 *
+001000*                                                             *
+001100*    MODIFICATION HISTORY                                     *
+001200*    --------------------                                     *
+001300*    2026-08-08  JHM  ORIGINAL.                                *
+001400*                                                             *
+001500***************************************************************
+001600 01  MAIL-EXTRACT-RECORD.
+001700     05  ME-CUSTOMER-NAME            PIC X(30).
+001800     05  ME-ADDRESS-LINE-1           PIC X(30).
+001900     05  ME-ADDRESS-LINE-2           PIC X(30).
+002000     05  ME-CITY-STATE-ZIP           PIC X(30).
+002100     05  ME-BRANCH-CODE              PIC X(04).
+002200     05  ME-GREETING-TEMPLATE-CODE   PIC X(04).
+002300     05  FILLER                      PIC X(32).
