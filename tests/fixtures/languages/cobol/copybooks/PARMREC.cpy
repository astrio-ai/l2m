@@ -0,0 +1,29 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PARMREC.CPY                                              *
+000400*                                                             *
+000500*    RUN-CONTROL PARAMETER CARD FOR GREETER.  ONE RECORD,      *
+000600*    READ ONCE AT JOB START, THAT TELLS GREETER WHICH MODE     *
+000700*    TO RUN IN AND WHETHER THIS IS A RESTART OF A PRIOR RUN    *
+000800*    THAT ABENDED PARTWAY THROUGH THE NEW-ACCOUNTS FILE.       *
+000900*                                                             *
+001000*    MODIFICATION HISTORY                                     *
+001100*    --------------------                                     *
+001200*    2026-08-08  JHM  ORIGINAL - RUN MODE AND RESTART FLAG     *
+001300*                     FOR THE CHECKPOINT/RESTART NIGHTLY RUN.  *
+001400*    2026-08-08  JHM  ADDED PARM-TARGET-ACCOUNT SO THE SAME    *
+001500*                     CARD CAN DRIVE THE ON-DEMAND SINGLE-     *
+001600*                     ACCOUNT REPRINT MODE.                    *
+001700*                                                             *
+001800***************************************************************
+001900 01  PARM-RECORD.
+002000     05  PM-RUN-MODE                 PIC X(01).
+002100         88  PM-MODE-BATCH                VALUE 'B'.
+002200         88  PM-MODE-ON-DEMAND            VALUE 'D'.
+002300     05  PM-RESTART-FLAG             PIC X(01).
+002400         88  PM-RESTART-YES               VALUE 'Y'.
+002500         88  PM-RESTART-NO                VALUE 'N'.
+002600     05  PM-TARGET-ACCOUNT           PIC 9(10).
+002700     05  PM-JOB-NAME                 PIC X(08).
+002800     05  PM-STEP-NAME                PIC X(08).
+002900     05  FILLER                      PIC X(11).
