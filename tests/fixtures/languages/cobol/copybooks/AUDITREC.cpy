@@ -0,0 +1,26 @@
+000100***************************************************************
+000200*                                                             *
+000300*    AUDITREC.CPY                                             *
+000400*                                                             *
+000500*    AUDIT TRAIL LINE.  ONE RECORD WRITTEN FOR EVERY ACCOUNT   *
+000600*    THAT ACTUALLY RECEIVES A GREETING, APPEND-ONLY, SO        *
+000700*    COMPLIANCE AND CUSTOMER SERVICE CAN PROVE EXACTLY WHAT    *
+000800*    WAS GENERATED AND WHEN.                                   *
+000900*                                                             *
+001000*    MODIFICATION HISTORY                                     *
+001100*    --------------------                                     *
+001200*    2026-08-08  JHM  ORIGINAL.                                *
+001300*                                                             *
+001400***************************************************************
+001500 01  AUDIT-RECORD.
+001600     05  AR-ACCOUNT-NUMBER           PIC 9(10).
+001700     05  FILLER                      PIC X(02)   VALUE SPACES.
+001800     05  AR-CUSTOMER-NAME            PIC X(30).
+001900     05  FILLER                      PIC X(02)   VALUE SPACES.
+002000     05  AR-RUN-DATE                 PIC 9(08).
+002100     05  FILLER                      PIC X(02)   VALUE SPACES.
+002200     05  AR-JOB-NAME                 PIC X(08).
+002300     05  AR-STEP-NAME                PIC X(08).
+002400     05  FILLER                      PIC X(02)   VALUE SPACES.
+002500     05  AR-GREETING-TEMPLATE-CODE   PIC X(04).
+002600     05  FILLER                      PIC X(24)   VALUE SPACES.
