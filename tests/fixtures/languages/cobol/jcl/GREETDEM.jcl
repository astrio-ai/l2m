@@ -0,0 +1,25 @@
+//GREETDEM JOB (ACCTG),'ON-DEMAND GREETING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* GREETDEM - ON-DEMAND SINGLE-ACCOUNT GREETING REPRINT.         *
+//*                                                                *
+//* SUBMITTED BY CUSTOMER SERVICE TO REPRINT ONE ACCOUNT'S         *
+//* WELCOME GREETING FROM CUSTMAST WITHOUT RERUNNING THE FULL      *
+//* GREETNTL NIGHTLY BATCH.  SET TARGET-ACCT ON THE PARMCARD DD    *
+//* BELOW TO THE ACCOUNT NUMBER TO REPRINT.                        *
+//*--------------------------------------------------------------*
+//GREET    EXEC PGM=GREETER
+//STEPLIB  DD   DSN=PROD.GREETER.LOADLIB,DISP=SHR
+//NEWACCTS DD   DUMMY
+//*        PARM LAYOUT: RUN-MODE(1) RESTART-FLAG(1) TARGET-ACCT(10)
+//*                      JOB-NAME(8) STEP-NAME(8) FILLER(11)
+//PARMCARD DD   *
+DN0001234567GREETDEMGREET
+//CHKPTFIL DD   DUMMY
+//REJECTRPT DD  DSN=PROD.GREETER.REJECTS,DISP=MOD
+//AUDITOUT DD   DSN=PROD.GREETER.AUDIT,DISP=MOD
+//MAILEXTR DD   DSN=PROD.GREETER.MAILEXTR,DISP=(MOD,CATLG,CATLG)
+//HISTFILE DD   DUMMY
+//CUSTMAST DD   DSN=PROD.GREETER.CUSTMAST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
