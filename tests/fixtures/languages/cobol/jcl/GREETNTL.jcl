@@ -0,0 +1,29 @@
+//GREETNTL JOB (ACCTG),'NEW ACCT GREET',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* GREETNTL - NIGHTLY NEW-ACCOUNTS WELCOME GREETING RUN.         *
+//*                                                                *
+//* NORMAL RUN:    SET RESTART=N ON THE PARMCARD DD BELOW.         *
+//* RECOVERY RUN:  IF STEP GREET ABENDS, RESUBMIT WITH RESTART=Y   *
+//*                ON THE PARMCARD DD SO THE STEP RESUMES FROM     *
+//*                THE LAST CHECKPOINT INSTEAD OF REPROCESSING     *
+//*                THE WHOLE NEW-ACCOUNTS FILE.                    *
+//* ON-DEMAND RUN: SET RUN-MODE=D AND TARGET-ACCT ON THE PARMCARD  *
+//*                DD TO REPRINT ONE ACCOUNT'S GREETING FROM       *
+//*                CUSTMAST WITHOUT RUNNING THE FULL BATCH.  SEE   *
+//*                GREETDEM FOR A SAMPLE ON-DEMAND STEP.           *
+//*--------------------------------------------------------------*
+//GREET    EXEC PGM=GREETER
+//STEPLIB  DD   DSN=PROD.GREETER.LOADLIB,DISP=SHR
+//NEWACCTS DD   DSN=PROD.NEWACCTS.EXTRACT(+0),DISP=SHR
+//*        PARM LAYOUT: RUN-MODE(1) RESTART-FLAG(1) TARGET-ACCT(10)
+//*                      JOB-NAME(8) STEP-NAME(8) FILLER(11)
+//PARMCARD DD   *
+BN0000000000GREETNTLGREET
+//CHKPTFIL DD   DSN=PROD.GREETER.CHKPT,DISP=SHR
+//REJECTRPT DD  DSN=PROD.GREETER.REJECTS,DISP=MOD
+//AUDITOUT DD   DSN=PROD.GREETER.AUDIT,DISP=MOD
+//MAILEXTR DD   DSN=PROD.GREETER.MAILEXTR,DISP=(MOD,CATLG,CATLG)
+//HISTFILE DD   DSN=PROD.GREETER.HISTORY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
