@@ -1,16 +1,759 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GREETER.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(20).
-       
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-           MOVE "World" TO WS-NAME.
-           PERFORM GREET-PROCEDURE.
-           STOP RUN.
-       
-       GREET-PROCEDURE.
-           DISPLAY "Hello, " WS-NAME.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GREETER.
+000300 AUTHOR. J H MORALES.
+000400 INSTALLATION. RETAIL BANKING SYSTEMS.
+000500 DATE-WRITTEN. 2024-01-10.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*   GREETER - NEW-ACCOUNTS WELCOME GREETING.                    *
+001000*                                                               *
+001100*   NIGHTLY BATCH JOB STEP THAT GENERATES THE WELCOME GREETING  *
+001200*   FOR EVERY ACCOUNT OPENED THE PRIOR BUSINESS DAY.            *
+001300*                                                               *
+001400*   MODIFICATION HISTORY                                       *
+001500*   --------------------                                       *
+001600*   2024-01-10  JHM  ORIGINAL PROOF-OF-CONCEPT - GREETS THE     *
+001700*                    LITERAL "WORLD" ONCE PER RUN.              *
+001800*   2026-08-08  JHM  READ THE NEW-ACCOUNTS EXTRACT AND GREET    *
+001900*                    ONE ACCOUNT PER RECORD INSTEAD OF ONCE     *
+002000*                    PER RUN.                                   *
+002050*   2026-08-08  JHM  REPLACED WS-NAME WITH THE SHARED CUSTREC   *
+002060*                    CUSTOMER-RECORD COPYBOOK.                  *
+002070*   2026-08-08  JHM  ADDED PARM-CARD-DRIVEN CHECKPOINT/RESTART  *
+002080*                    SO AN ABEND PARTWAY THROUGH THE NEW-       *
+002090*                    ACCOUNTS FILE DOES NOT FORCE A FULL        *
+002095*                    REPROCESS.  SEE JCL/GREETNTL FOR THE        *
+002096*                    RECOVERY-RUN PROC.                         *
+002097*   2026-08-08  JHM  ADDED NAME VALIDATION AND THE REJECT-RPT   *
+002098*                    EXCEPTION REPORT FOR BLANK, OVERLENGTH,    *
+002099*                    OR INVALID NAMES.                          *
+002099*    2026-08-08  JHM  ADDED THE APPEND-ONLY AUDIT TRAIL WRITTEN *
+002099*                    FOR EVERY SUCCESSFUL GREETING.             *
+002099*    2026-08-08  JHM  ADDED THE END-OF-RUN CONTROL-TOTAL        *
+002099*                    RECONCILIATION.                            *
+002099*    2026-08-08  JHM  ADDED THE FIXED-WIDTH MAIL-EXTRACT FILE   *
+002099*                    FOR THE PRINT/MAIL FULFILLMENT VENDOR.     *
+002099*    2026-08-08  JHM  ADDED BRANCH/ACCOUNT-TYPE GREETING        *
+002099*                    TEMPLATE SELECTION.                        *
+002099*    2026-08-08  JHM  ADDED ON-DEMAND SINGLE-ACCOUNT REPRINT    *
+002099*                    MODE, DRIVEN BY THE PARM CARD, AGAINST A   *
+002099*                    KEYED CUST-MASTER-FILE LOOKUP.              *
+002099*    2026-08-08  JHM  ADDED DUPLICATE-ACCOUNT DETECTION AGAINST *
+002099*                    THE HISTORY-FILE SO A RESUBMITTED OR       *
+002099*                    CORRECTED NEW-ACCOUNTS EXTRACT CANNOT      *
+002099*                    DOUBLE-SEND A WELCOME GREETING.            *
+002099*    2026-08-08  JHM  FIXED 1300-RESTART-SKIP'S POSITIONING      *
+002099*                    COUNTER INFLATING THE CONTROL-TOTAL INPUT   *
+002099*                    COUNT ON A RECOVERY RUN.                    *
+002099*    2026-08-08  JHM  COUNTED AN ON-DEMAND "ACCOUNT NOT FOUND"   *
+002099*                    REQUEST AS AN INPUT RECORD SO IT IS NOT     *
+002099*                    LOST FROM THE CONTROL-TOTAL RECONCILIATION. *
+002099*    2026-08-08  JHM  DROPPED THE STALE 20-CHARACTER NAME-LENGTH *
+002099*                    CHECK NOW THAT CR-CUSTOMER-NAME IS          *
+002099*                    PIC X(30).                                 *
+002099*    2026-08-08  JHM  TRIMMED THE GREETING TEXT BEFORE DISPLAY   *
+002099*                    SO SYSOUT DOES NOT PAD THE NAME WITH        *
+002099*                    TRAILING SPACES.                            *
+002099*    2026-08-08  JHM  GUARDED THE ON-DEMAND LOOKUP AGAINST A     *
+002099*                    FAILED CUST-MASTER-FILE OPEN.               *
+002099*    2026-08-08  JHM  WIRED UP CK-CHECKPOINT-RUN-DATE, WHICH WAS *
+002099*                    DECLARED BUT NEVER POPULATED.               *
+002099*    2026-08-09  JHM  OPENED REJECT-RPT AND MAIL-EXTRACT EXTEND- *
+002099*                    WITH-FALLBACK-TO-OUTPUT LIKE AUDIT-FILE SO  *
+002099*                    A RESTART RUN NO LONGER TRUNCATES THE       *
+002099*                    MAIL/REJECT OUTPUT FROM THE ABENDED RUN'S   *
+002099*                    ALREADY-PROCESSED PREFIX.                  *
+002099*    2026-08-09  JHM  ROUTED THE ON-DEMAND OPEN-FAILURE AND      *
+002099*                    NOT-FOUND PATHS THROUGH 3900-REJECT-RECORD  *
+002099*                    INSTEAD OF DUPLICATING ITS LOGIC INLINE.    *
+002099*    2026-08-09  JHM  SET RETURN-CODE ON AN OUT-OF-BALANCE       *
+002099*                    CONTROL-TOTAL RECONCILIATION SO A SILENT    *
+002099*                    RECORD DROP IS CAUGHT BY THE SCHEDULER.     *
+002099*    2026-08-09  JHM  KEYED THE CHECKPOINT RECORD BY PM-JOB-NAME *
+002099*                    INSTEAD OF A HARDCODED LITERAL SO TWO       *
+002099*                    CONCURRENT JOB INSTANCES DO NOT SHARE ONE   *
+002099*                    CHECKPOINT.                                *
+002099*    2026-08-09  JHM  GUARDED THE NEW-ACCTS-FILE CLOSE AGAINST A *
+002099*                    FAILED OPEN.                                *
+002099*    2026-08-09  JHM  DEFINED NA-CUSTOMER-RECORD FROM CUSTREC    *
+002099*                    INSTEAD OF A HAND-KEPT PIC X(150) SO THE    *
+002099*                    TWO LAYOUTS CANNOT DRIFT APART.             *
+002099*    2026-08-09  JHM  DROPPED THE UNUSED WS-NEWACCTS-EOF         *
+002099*                    CONDITION-NAME.                             *
+002099*    2026-08-09  JHM  WIDENED WS-BALANCE-FLAG TO PIC X(14) SO    *
+002099*                    "OUT OF BALANCE" NO LONGER TRUNCATES ON     *
+002099*                    DISPLAY.                                   *
+002099*    2026-08-09  JHM  SHORTENED THE NOPN REJECT-REASON LITERAL   *
+002099*                    TO FIT WS-REJECT-REASON-TEXT'S PIC X(40).   *
+002099*    2026-08-09  JHM  GUARDED THE CUST-MASTER-FILE CLOSE AGAINST *
+002099*                    A FAILED OPEN.                              *
+002099*    2026-08-09  JHM  POINTED REJECTRPT AT A REAL CATALOGED      *
+002099*                    DATASET IN BOTH JCL MEMBERS SO A RECOVERY   *
+002099*                    RUN'S OPEN EXTEND CAN ACTUALLY APPEND TO    *
+002099*                    IT INSTEAD OF A FRESH SYSOUT ALLOCATION.    *
+002099*    2026-08-09  JHM  FIXED 7100-WRITE-CHECKPOINT-RECORD TO      *
+002099*                    PERSIST THE ABSOLUTE RECORD COUNT           *
+002099*                    (WS-RESTART-COUNT PLUS WS-INPUT-COUNT)      *
+002099*                    INSTEAD OF THIS RUN'S COUNT ALONE, SO A     *
+002099*                    SECOND RECOVERY RUN SKIPS THE WHOLE         *
+002099*                    ALREADY-PROCESSED PREFIX, NOT JUST THE      *
+002099*                    PORTION PROCESSED SINCE THE LAST RESTART.   *
+002099*    2026-08-09  JHM  GUARDED THE CHECKPOINT-FILE AND            *
+002099*                    HISTORY-FILE OPENS, CLOSES, AND READ/WRITE  *
+002099*                    I/O AGAINST A FAILED OPEN, THE SAME WAY     *
+002099*                    NEW-ACCTS-FILE AND CUST-MASTER-FILE ALREADY *
+002099*                    ARE.                                       *
+002100*                                                               *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT NEW-ACCTS-FILE
+002700         ASSIGN TO NEWACCTS
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-NEWACCTS-STATUS.
+002910     SELECT PARM-CARD-FILE
+002920         ASSIGN TO PARMCARD
+002930         ORGANIZATION IS SEQUENTIAL
+002940         FILE STATUS IS WS-PARMCARD-STATUS.
+002950     SELECT CHECKPOINT-FILE
+002960         ASSIGN TO CHKPTFIL
+002970         ORGANIZATION IS INDEXED
+002980         ACCESS MODE IS DYNAMIC
+002990         RECORD KEY IS CK-JOB-NAME
+002995         FILE STATUS IS WS-CHKPT-STATUS.
+002996     SELECT REJECT-RPT
+002997         ASSIGN TO REJECTRPT
+002998         ORGANIZATION IS SEQUENTIAL
+002999         FILE STATUS IS WS-REJECT-STATUS.
+002999     SELECT AUDIT-FILE
+002999         ASSIGN TO AUDITOUT
+002999         ORGANIZATION IS SEQUENTIAL
+002999         FILE STATUS IS WS-AUDIT-STATUS.
+002999     SELECT MAIL-EXTRACT
+002999         ASSIGN TO MAILEXTR
+002999         ORGANIZATION IS SEQUENTIAL
+002999         FILE STATUS IS WS-MAIL-STATUS.
+002999     SELECT CUST-MASTER-FILE
+002999         ASSIGN TO CUSTMAST
+002999         ORGANIZATION IS INDEXED
+002999         ACCESS MODE IS RANDOM
+002999         RECORD KEY IS CM-ACCOUNT-NUMBER
+002999         FILE STATUS IS WS-CUSTMAST-STATUS.
+002999     SELECT HISTORY-FILE
+002999         ASSIGN TO HISTFILE
+002999         ORGANIZATION IS INDEXED
+002999         ACCESS MODE IS DYNAMIC
+002999         RECORD KEY IS HR-ACCOUNT-NUMBER
+002999         FILE STATUS IS WS-HIST-STATUS.
+003000*
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  NEW-ACCTS-FILE
+003400     RECORDING MODE IS F.
+003410     COPY CUSTREC
+003420         REPLACING ==CUSTOMER-RECORD== BY ==NA-CUSTOMER-RECORD==.
+003510*
+003520 FD  PARM-CARD-FILE
+003530     RECORDING MODE IS F.
+003540     COPY PARMREC.
+003550*
+003560 FD  CHECKPOINT-FILE.
+003570     COPY CHKPTREC.
+003580*
+003590 FD  REJECT-RPT
+003595     RECORDING MODE IS F.
+003597     COPY REJREC.
+003598*
+003599 FD  AUDIT-FILE
+003599     RECORDING MODE IS F.
+003599     COPY AUDITREC.
+003599*
+003599 FD  MAIL-EXTRACT
+003599     RECORDING MODE IS F.
+003599     COPY MAILREC.
+003599*
+003599 FD  CUST-MASTER-FILE.
+003599     COPY CUSTMREC.
+003599*
+003599 FD  HISTORY-FILE.
+003599     COPY HISTREC.
+003600*
+003700 WORKING-STORAGE SECTION.
+003750     COPY CUSTREC
+003760         REPLACING ==CUSTOMER-RECORD== BY ==WS-CUSTOMER-RECORD==.
+003900 01  WS-NEWACCTS-STATUS              PIC X(02).
+004000     88  WS-NEWACCTS-OK                  VALUE '00'.
+004150 01  WS-PARMCARD-STATUS              PIC X(02).
+004160     88  WS-PARMCARD-OK                  VALUE '00'.
+004170 01  WS-CHKPT-STATUS                 PIC X(02).
+004180     88  WS-CHKPT-OK                      VALUE '00'.
+004181 01  WS-CHKPT-OPEN-SWITCH            PIC X(01)   VALUE 'Y'.
+004182     88  WS-CHKPT-OPEN-OK                 VALUE 'Y'.
+004183     88  WS-CHKPT-OPEN-FAILED             VALUE 'N'.
+004195 01  WS-REJECT-STATUS                PIC X(02).
+004196     88  WS-REJECT-OK                     VALUE '00'.
+004197 01  WS-AUDIT-STATUS                 PIC X(02).
+004198     88  WS-AUDIT-OK                      VALUE '00'.
+004199 01  WS-MAIL-STATUS                  PIC X(02).
+004199     88  WS-MAIL-OK                       VALUE '00'.
+004199 01  WS-CUSTMAST-STATUS              PIC X(02).
+004199     88  WS-CUSTMAST-OK                   VALUE '00'.
+004199 01  WS-CUSTMAST-OPEN-SWITCH         PIC X(01)   VALUE 'Y'.
+004199     88  WS-CUSTMAST-OPEN-OK              VALUE 'Y'.
+004199     88  WS-CUSTMAST-OPEN-FAILED          VALUE 'N'.
+004199 01  WS-HIST-STATUS                  PIC X(02).
+004199     88  WS-HIST-OK                       VALUE '00'.
+004199 01  WS-HIST-OPEN-SWITCH             PIC X(01)   VALUE 'Y'.
+004199     88  WS-HIST-OPEN-OK                  VALUE 'Y'.
+004199     88  WS-HIST-OPEN-FAILED              VALUE 'N'.
+004200 01  WS-EOF-SWITCH                   PIC X(01)   VALUE 'N'.
+004300     88  WS-EOF-YES                      VALUE 'Y'.
+004400     88  WS-EOF-NO                       VALUE 'N'.
+004420 01  WS-INPUT-COUNT                  PIC 9(08)   COMP VALUE ZERO.
+004425 01  WS-REJECT-COUNT                 PIC 9(08)   COMP VALUE ZERO.
+004426 01  WS-GREETING-COUNT               PIC 9(08)   COMP VALUE ZERO.
+004427 01  WS-BALANCE-FLAG                 PIC X(14)   VALUE SPACES.
+004430 01  WS-RESTART-COUNT                PIC 9(08)   COMP VALUE ZERO.
+004435 01  WS-SKIP-COUNT                   PIC 9(08)   COMP VALUE ZERO.
+004440 01  WS-CHECKPOINT-INTERVAL          PIC 9(06)   COMP VALUE 1000.
+004445 01  WS-RUN-DATE                     PIC 9(08)   VALUE ZERO.
+004450 01  WS-VALID-SWITCH                 PIC X(01).
+004452     88  WS-RECORD-VALID                  VALUE 'Y'.
+004454     88  WS-RECORD-INVALID                VALUE 'N'.
+004455 01  WS-DUPLICATE-SWITCH             PIC X(01).
+004456     88  WS-DUPLICATE-YES                 VALUE 'Y'.
+004457     88  WS-DUPLICATE-NO                   VALUE 'N'.
+004460 01  WS-REJECT-REASON-CODE           PIC X(04).
+004470 01  WS-REJECT-REASON-TEXT           PIC X(40).
+004480 01  WS-DIGIT-COUNT                  PIC 9(04)   COMP VALUE ZERO.
+004490 01  WS-GREETING-TEMPLATE-CODE       PIC X(04)   VALUE 'STD1'.
+004492 01  WS-GREETING-TEXT                PIC X(30)   VALUE "Hello, ".
+004494 01  WS-SPANISH-SWITCH               PIC X(01).
+004496     88  WS-SPANISH-YES                   VALUE 'Y'.
+004498     88  WS-SPANISH-NO                    VALUE 'N'.
+004500*
+004510*****************************************************************
+004520*    WS-SPANISH-BRANCH-TABLE - BRANCH CODES FOR OUR SPANISH-    *
+004530*    SPEAKING BRANCHES.  REDEFINES THE VALUE-LOADED TABLE BELOW *
+004540*    SO GREET-PROCEDURE CAN SEARCH IT BY BRANCH CODE.           *
+004550*****************************************************************
+004560 01  WS-SPANISH-BRANCH-VALUES.
+004570     05  FILLER                      PIC X(04)   VALUE 'BRX1'.
+004580     05  FILLER                      PIC X(04)   VALUE 'BRX2'.
+004590     05  FILLER                      PIC X(04)   VALUE 'MIA1'.
+004600     05  FILLER                      PIC X(04)   VALUE 'SNA1'.
+004610     05  FILLER                      PIC X(04)   VALUE 'TXS1'.
+004620 01  WS-SPANISH-BRANCH-TABLE REDEFINES WS-SPANISH-BRANCH-VALUES.
+004630     05  WS-SPANISH-BRANCH-ENTRY     OCCURS 5 TIMES
+004640                                     INDEXED BY WS-SPANISH-IDX.
+004650         10  WS-SPANISH-BRANCH-CODE  PIC X(04).
+004500*
+004600 PROCEDURE DIVISION.
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE
+004900         THRU 1000-EXIT.
+004910     IF PM-MODE-ON-DEMAND
+004920         PERFORM 5000-ON-DEMAND-REPRINT
+004930             THRU 5000-EXIT
+004940     ELSE
+005000         PERFORM 2000-PROCESS-ACCOUNTS
+005100             THRU 2000-EXIT
+005200             UNTIL WS-EOF-YES
+004950     END-IF.
+005250     PERFORM 8000-CONTROL-TOTALS
+005260         THRU 8000-EXIT.
+005300     PERFORM 9000-TERMINATE
+005400         THRU 9000-EXIT.
+005500     STOP RUN.
+005600*
+005700*****************************************************************
+005800*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ.           *
+005900*****************************************************************
+006000 1000-INITIALIZE.
+006005     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+006010     PERFORM 1100-READ-PARM-CARD
+006020         THRU 1100-EXIT.
+006110     OPEN EXTEND REJECT-RPT.
+006111     IF NOT WS-REJECT-OK
+006112         OPEN OUTPUT REJECT-RPT
+006113     END-IF.
+006120     OPEN EXTEND AUDIT-FILE.
+006130     IF NOT WS-AUDIT-OK
+006140         OPEN OUTPUT AUDIT-FILE
+006150     END-IF.
+006160     OPEN EXTEND MAIL-EXTRACT.
+006161     IF NOT WS-MAIL-OK
+006162         OPEN OUTPUT MAIL-EXTRACT
+006163     END-IF.
+006165     IF PM-MODE-ON-DEMAND
+006170         PERFORM 1400-OPEN-CUST-MASTER
+006180             THRU 1400-EXIT
+006190     ELSE
+006195         PERFORM 1200-OPEN-BATCH-FILES
+006196             THRU 1200-EXIT
+006197     END-IF.
+007000 1000-EXIT.
+007100     EXIT.
+007110*
+007111*****************************************************************
+007112*    1200-OPEN-BATCH-FILES - OPEN THE CHECKPOINT AND NEW-       *
+007113*    ACCOUNTS FILES FOR THE NIGHTLY BATCH RUN AND PRIME THE     *
+007114*    FIRST READ, SKIPPING PAST ALREADY-PROCESSED RECORDS ON A   *
+007115*    RESTART RUN.                                                *
+007116*****************************************************************
+007117 1200-OPEN-BATCH-FILES.
+007118     OPEN I-O CHECKPOINT-FILE.
+007119     IF NOT WS-CHKPT-OK
+007120         CLOSE CHECKPOINT-FILE
+007121         OPEN OUTPUT CHECKPOINT-FILE
+007122         CLOSE CHECKPOINT-FILE
+007123         OPEN I-O CHECKPOINT-FILE
+007124     END-IF.
+007124     IF NOT WS-CHKPT-OK
+007124         DISPLAY "GREETER: UNABLE TO OPEN CHECKPOINT-FILE, "
+007124             "STATUS = " WS-CHKPT-STATUS
+007124         MOVE 'N' TO WS-CHKPT-OPEN-SWITCH
+007124         MOVE 'Y' TO WS-EOF-SWITCH
+007124         GO TO 1200-EXIT
+007124     END-IF.
+007140     OPEN I-O HISTORY-FILE.
+007141     IF NOT WS-HIST-OK
+007142         CLOSE HISTORY-FILE
+007143         OPEN OUTPUT HISTORY-FILE
+007144         CLOSE HISTORY-FILE
+007145         OPEN I-O HISTORY-FILE
+007146     END-IF.
+007146     IF NOT WS-HIST-OK
+007146         DISPLAY "GREETER: UNABLE TO OPEN HISTORY-FILE, "
+007146             "STATUS = " WS-HIST-STATUS
+007146         MOVE 'N' TO WS-HIST-OPEN-SWITCH
+007146         MOVE 'Y' TO WS-EOF-SWITCH
+007146         GO TO 1200-EXIT
+007146     END-IF.
+007125     OPEN INPUT NEW-ACCTS-FILE.
+007126     IF NOT WS-NEWACCTS-OK
+007127         DISPLAY "GREETER: UNABLE TO OPEN NEW-ACCTS-FILE, "
+007128             "STATUS = " WS-NEWACCTS-STATUS
+007129         MOVE 'Y' TO WS-EOF-SWITCH
+007130         GO TO 1200-EXIT
+007131     END-IF.
+007132     IF PM-RESTART-YES
+007133         PERFORM 1300-RESTART-SKIP
+007134             THRU 1300-EXIT
+007135     END-IF.
+007136     PERFORM 2100-READ-NEW-ACCTS
+007137         THRU 2100-EXIT.
+007138 1200-EXIT.
+007139     EXIT.
+007140*
+007141*****************************************************************
+007142*    1400-OPEN-CUST-MASTER - OPEN THE KEYED CUSTOMER-MASTER      *
+007143*    FILE FOR AN ON-DEMAND SINGLE-ACCOUNT REPRINT RUN.           *
+007144*****************************************************************
+007145 1400-OPEN-CUST-MASTER.
+007146     OPEN INPUT CUST-MASTER-FILE.
+007147     IF NOT WS-CUSTMAST-OK
+007148         DISPLAY "GREETER: UNABLE TO OPEN CUST-MASTER-FILE, "
+007149             "STATUS = " WS-CUSTMAST-STATUS
+007150         MOVE 'N' TO WS-CUSTMAST-OPEN-SWITCH
+007151     END-IF.
+007152 1400-EXIT.
+007153     EXIT.
+007153*
+007120*****************************************************************
+007130*    1100-READ-PARM-CARD - READ THE RUN-CONTROL PARAMETER CARD *
+007140*    TO PICK UP THE RESTART FLAG AND, FOR AN ON-DEMAND RUN,     *
+007150*    THE TARGET ACCOUNT NUMBER.                                 *
+007160*****************************************************************
+007170 1100-READ-PARM-CARD.
+007180     OPEN INPUT PARM-CARD-FILE.
+007190     IF NOT WS-PARMCARD-OK
+007200         DISPLAY "GREETER: UNABLE TO OPEN PARM-CARD-FILE, "
+007210             "STATUS = " WS-PARMCARD-STATUS
+007220         MOVE 'N' TO PM-RESTART-FLAG
+007230         GO TO 1100-EXIT
+007240     END-IF.
+007250     READ PARM-CARD-FILE
+007260         AT END
+007270             MOVE 'N' TO PM-RESTART-FLAG
+007280     END-READ.
+007290     CLOSE PARM-CARD-FILE.
+007300 1100-EXIT.
+007310     EXIT.
+007320*
+007330*****************************************************************
+007340*    1300-RESTART-SKIP - RECOVERY RUN ONLY.  READ THE           *
+007350*    CHECKPOINT RECORD FOR THIS JOB AND RE-READ PAST THE        *
+007360*    NEW-ACCOUNTS RECORDS ALREADY PROCESSED BY THE RUN THAT     *
+007370*    ABENDED, SO ONLY THE UNPROCESSED TAIL OF THE FILE IS       *
+007380*    GREETED AGAIN.  USES ITS OWN WS-SKIP-COUNT, NOT            *
+007385*    WS-INPUT-COUNT, SO THE SKIPPED PREFIX DOES NOT THROW OFF   *
+007386*    8000-CONTROL-TOTALS' RECONCILIATION OF THIS RUN.           *
+007390*****************************************************************
+007400 1300-RESTART-SKIP.
+007410     MOVE PM-JOB-NAME TO CK-JOB-NAME.
+007420     READ CHECKPOINT-FILE
+007430         KEY IS CK-JOB-NAME
+007440         INVALID KEY
+007450             MOVE ZERO TO WS-RESTART-COUNT
+007460             GO TO 1300-EXIT
+007470     END-READ.
+007480     MOVE CK-LAST-INPUT-COUNT TO WS-RESTART-COUNT.
+007485     MOVE ZERO TO WS-SKIP-COUNT.
+007490     PERFORM 1350-RESTART-SKIP-ONE
+007500         THRU 1350-EXIT
+007510         UNTIL WS-EOF-YES
+007520         OR WS-SKIP-COUNT NOT LESS THAN WS-RESTART-COUNT.
+007530 1300-EXIT.
+007540     EXIT.
+007550*
+007560 1350-RESTART-SKIP-ONE.
+007570     READ NEW-ACCTS-FILE
+007580         AT END
+007590             MOVE 'Y' TO WS-EOF-SWITCH
+007600     END-READ.
+007610     IF NOT WS-EOF-YES
+007620         ADD 1 TO WS-SKIP-COUNT
+007630     END-IF.
+007640 1350-EXIT.
+007650     EXIT.
+007660*
+007200*****************************************************************
+007300*    2000-PROCESS-ACCOUNTS - ONE ITERATION PER NEW-ACCOUNTS     *
+007400*    RECORD.  VALIDATE, CHECK FOR A DUPLICATE, THEN GREET OR    *
+007410*    REJECT THE ACCOUNT, AND READ THE NEXT RECORD.              *
+007500*****************************************************************
+007600 2000-PROCESS-ACCOUNTS.
+007650     ADD 1 TO WS-INPUT-COUNT.
+007700     MOVE NA-CUSTOMER-RECORD TO WS-CUSTOMER-RECORD.
+007710     PERFORM 3000-VALIDATE-RECORD
+007720         THRU 3000-EXIT.
+007711     IF WS-RECORD-VALID
+007712         PERFORM 3500-CHECK-DUPLICATE
+007713             THRU 3500-EXIT
+007714     END-IF.
+007730     IF WS-RECORD-VALID AND WS-DUPLICATE-YES
+007731         MOVE 'DUPE' TO WS-REJECT-REASON-CODE
+007732         MOVE "DUPLICATE - ACCOUNT ALREADY GREETED"
+007733             TO WS-REJECT-REASON-TEXT
+007734         PERFORM 3900-REJECT-RECORD
+007735             THRU 3900-EXIT
+007736     ELSE
+007737         IF WS-RECORD-VALID
+007740             PERFORM GREET-PROCEDURE
+007741             PERFORM 4950-WRITE-HISTORY-RECORD
+007742                 THRU 4950-EXIT
+007750         ELSE
+007760             PERFORM 3900-REJECT-RECORD
+007770                 THRU 3900-EXIT
+007780         END-IF
+007781     END-IF.
+007850     PERFORM 7000-SAVE-CHECKPOINT
+007860         THRU 7000-EXIT.
+007900     PERFORM 2100-READ-NEW-ACCTS
+008000         THRU 2100-EXIT.
+008100 2000-EXIT.
+008200     EXIT.
+008300*
+008301*****************************************************************
+008302*    3500-CHECK-DUPLICATE - HAS THIS ACCOUNT ALREADY RECEIVED A  *
+008303*    WELCOME GREETING ON A PRIOR RUN?  CHECKED AGAINST THE       *
+008304*    HISTORY-FILE SO A RESUBMITTED OR CORRECTED NEW-ACCOUNTS     *
+008305*    EXTRACT CANNOT DOUBLE-SEND A GREETING.                      *
+008306*****************************************************************
+008307 3500-CHECK-DUPLICATE.
+008308     MOVE 'Y' TO WS-DUPLICATE-SWITCH.
+008309     MOVE CR-ACCOUNT-NUMBER OF WS-CUSTOMER-RECORD
+008310         TO HR-ACCOUNT-NUMBER.
+008311     READ HISTORY-FILE
+008312         KEY IS HR-ACCOUNT-NUMBER
+008313         INVALID KEY
+008314             MOVE 'N' TO WS-DUPLICATE-SWITCH
+008315     END-READ.
+008316 3500-EXIT.
+008317     EXIT.
+008318*
+008310*****************************************************************
+008320*    3000-VALIDATE-RECORD - REJECT A BLANK OR OTHERWISE INVALID *
+008330*    CUSTOMER NAME BEFORE IT IS GREETED.  CR-CUSTOMER-NAME IS   *
+008335*    PIC X(30), SO ANY VALUE THAT FITS THE FIELD IS IN-LENGTH - *
+008336*    THERE IS NO SHORTER HOUSE LIMIT TO ENFORCE HERE.           *
+008340*****************************************************************
+008350 3000-VALIDATE-RECORD.
+008360     MOVE 'Y' TO WS-VALID-SWITCH.
+008370     IF CR-CUSTOMER-NAME OF WS-CUSTOMER-RECORD = SPACES
+008380         MOVE 'N' TO WS-VALID-SWITCH
+008390         MOVE 'BLNK' TO WS-REJECT-REASON-CODE
+008400         MOVE "BLANK CUSTOMER NAME" TO WS-REJECT-REASON-TEXT
+008410         GO TO 3000-EXIT
+008420     END-IF.
+008500     MOVE ZERO TO WS-DIGIT-COUNT.
+008510     INSPECT CR-CUSTOMER-NAME OF WS-CUSTOMER-RECORD
+008520         TALLYING WS-DIGIT-COUNT FOR ALL "0" ALL "1" ALL "2"
+008530             ALL "3" ALL "4" ALL "5" ALL "6" ALL "7" ALL "8"
+008540             ALL "9".
+008550     IF WS-DIGIT-COUNT NOT EQUAL ZERO
+008560         MOVE 'N' TO WS-VALID-SWITCH
+008570         MOVE 'INVC' TO WS-REJECT-REASON-CODE
+008580         MOVE "INVALID CHARACTERS IN CUSTOMER NAME"
+008590             TO WS-REJECT-REASON-TEXT
+008600     END-IF.
+008610 3000-EXIT.
+008620     EXIT.
+008630*
+008640*****************************************************************
+008650*    3900-REJECT-RECORD - WRITE THE REJECTED ACCOUNT TO THE     *
+008660*    EXCEPTION REPORT FOR CUSTOMER SERVICE FOLLOW-UP.           *
+008670*****************************************************************
+008680 3900-REJECT-RECORD.
+008690     MOVE CR-ACCOUNT-NUMBER OF WS-CUSTOMER-RECORD
+008700         TO RJ-ACCOUNT-NUMBER.
+008710     MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE.
+008720     MOVE WS-REJECT-REASON-TEXT TO RJ-REASON-TEXT.
+008730     WRITE REJECT-RECORD.
+008735     ADD 1 TO WS-REJECT-COUNT.
+008740 3900-EXIT.
+008750     EXIT.
+008760*
+008400 2100-READ-NEW-ACCTS.
+008500     READ NEW-ACCTS-FILE
+008600         AT END
+008700             MOVE 'Y' TO WS-EOF-SWITCH
+008800     END-READ.
+008900 2100-EXIT.
+009000     EXIT.
+009100*
+009110*****************************************************************
+009120*    7000-SAVE-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL        *
+009130*    RECORDS, REWRITE THIS JOB'S CHECKPOINT RECORD SO A         *
+009140*    RECOVERY RUN CAN RESTART PAST WHAT HAS ALREADY BEEN        *
+009150*    PROCESSED.                                                 *
+009160*****************************************************************
+009170 7000-SAVE-CHECKPOINT.
+009180     IF FUNCTION MOD (WS-INPUT-COUNT, WS-CHECKPOINT-INTERVAL)
+009190             NOT EQUAL ZERO
+009200         GO TO 7000-EXIT
+009210     END-IF.
+009220     PERFORM 7100-WRITE-CHECKPOINT-RECORD
+009230         THRU 7100-EXIT.
+009240 7000-EXIT.
+009250     EXIT.
+009260*
+009270 7100-WRITE-CHECKPOINT-RECORD.
+009280     MOVE PM-JOB-NAME TO CK-JOB-NAME.
+009290     ADD WS-RESTART-COUNT WS-INPUT-COUNT
+009291         GIVING CK-LAST-INPUT-COUNT.
+009295     MOVE WS-RUN-DATE TO CK-CHECKPOINT-RUN-DATE.
+009300     REWRITE CHECKPOINT-RECORD
+009310         INVALID KEY
+009320             WRITE CHECKPOINT-RECORD
+009330     END-REWRITE.
+009340 7100-EXIT.
+009350     EXIT.
+009360*
+008770*****************************************************************
+008780*    8000-CONTROL-TOTALS - PRINT THE END-OF-RUN RECONCILIATION  *
+008790*    BETWEEN THE NUMBER OF ACCOUNTS READ AND THE NUMBER OF      *
+008800*    GREETINGS PLUS REJECTS PRODUCED, SO A SILENT DROP ON A     *
+008810*    BAD READ DOES NOT GO UNNOTICED.                            *
+008820*****************************************************************
+008830 8000-CONTROL-TOTALS.
+008840     IF WS-INPUT-COUNT EQUAL WS-GREETING-COUNT + WS-REJECT-COUNT
+008850         MOVE "IN BALANCE" TO WS-BALANCE-FLAG
+008860     ELSE
+008870         MOVE "OUT OF BALANCE" TO WS-BALANCE-FLAG
+008875         MOVE 8 TO RETURN-CODE
+008880     END-IF.
+008890     DISPLAY "GREETER CONTROL-TOTAL RECONCILIATION".
+008900     DISPLAY "  INPUT RECORDS READ . . . . : " WS-INPUT-COUNT.
+008910     DISPLAY "  REJECTS / DUPLICATES . . . : " WS-REJECT-COUNT.
+008920     DISPLAY "  GREETINGS PRODUCED . . . . : " WS-GREETING-COUNT.
+008930     DISPLAY "  RECONCILIATION STATUS . . : " WS-BALANCE-FLAG.
+008940 8000-EXIT.
+008950     EXIT.
+008960*
+008961*****************************************************************
+008962*    5000-ON-DEMAND-REPRINT - LOOK UP ONE ACCOUNT ON THE KEYED   *
+008963*    CUST-MASTER-FILE AND RUN IT THROUGH THE SAME VALIDATE/      *
+008964*    GREET/REJECT LOGIC AS THE NIGHTLY BATCH RUN, SO CUSTOMER    *
+008965*    SERVICE CAN SELF-SERVE A REPRINT WITHOUT RERUNNING THE      *
+008966*    FULL NEW-ACCOUNTS BATCH.                                    *
+008967*****************************************************************
+008968 5000-ON-DEMAND-REPRINT.
+008969     ADD 1 TO WS-INPUT-COUNT.
+008969     MOVE PM-TARGET-ACCOUNT
+008969         TO CR-ACCOUNT-NUMBER OF WS-CUSTOMER-RECORD.
+008969     IF WS-CUSTMAST-OPEN-FAILED
+008969         MOVE 'NOPN' TO WS-REJECT-REASON-CODE
+008969         MOVE "CUST-MASTER-FILE NOT OPEN FOR REPRINT"
+008969             TO WS-REJECT-REASON-TEXT
+008969         PERFORM 3900-REJECT-RECORD
+008969             THRU 3900-EXIT
+008969         GO TO 5000-EXIT
+008969     END-IF.
+008969     MOVE PM-TARGET-ACCOUNT TO CM-ACCOUNT-NUMBER.
+008970     READ CUST-MASTER-FILE
+008971         INVALID KEY
+008972             DISPLAY "GREETER: ACCOUNT " PM-TARGET-ACCOUNT
+008973                 " NOT FOUND ON CUST-MASTER-FILE"
+008974             MOVE 'NFND' TO WS-REJECT-REASON-CODE
+008975             MOVE "ACCOUNT NOT FOUND FOR ON-DEMAND REPRINT"
+008976                 TO WS-REJECT-REASON-TEXT
+008977             PERFORM 3900-REJECT-RECORD
+008978                 THRU 3900-EXIT
+008980             GO TO 5000-EXIT
+008981     END-READ.
+008983     MOVE CUST-MASTER-RECORD TO WS-CUSTOMER-RECORD.
+008984     PERFORM 3000-VALIDATE-RECORD
+008985         THRU 3000-EXIT.
+008986     IF WS-RECORD-VALID
+008987         PERFORM GREET-PROCEDURE
+008988     ELSE
+008989         PERFORM 3900-REJECT-RECORD
+008990             THRU 3900-EXIT
+008991     END-IF.
+008992 5000-EXIT.
+008993     EXIT.
+008994*
+009400*****************************************************************
+009410*    9000-TERMINATE - ON A BATCH RUN, CLEAR THE CHECKPOINT (A    *
+009420*    CLEAN FINISH NEEDS NO RECOVERY RUN) AND CLOSE THE BATCH     *
+009425*    FILES; ON AN ON-DEMAND RUN, CLOSE THE CUSTOMER-MASTER FILE  *
+009426*    INSTEAD.  COMMON FILES ARE CLOSED EITHER WAY.               *
+009430*****************************************************************
+009600 9000-TERMINATE.
+009605     IF PM-MODE-ON-DEMAND
+009606         IF WS-CUSTMAST-OPEN-OK
+009606             CLOSE CUST-MASTER-FILE
+009606         END-IF
+009607     ELSE
+009609         IF WS-CHKPT-OPEN-OK
+009610             MOVE PM-JOB-NAME TO CK-JOB-NAME
+009620             MOVE ZERO TO CK-LAST-INPUT-COUNT
+009625             MOVE WS-RUN-DATE TO CK-CHECKPOINT-RUN-DATE
+009630             REWRITE CHECKPOINT-RECORD
+009640                 INVALID KEY
+009650                     WRITE CHECKPOINT-RECORD
+009660             END-REWRITE
+009670             CLOSE CHECKPOINT-FILE
+009671         END-IF
+009700         IF WS-NEWACCTS-OK
+009702             CLOSE NEW-ACCTS-FILE
+009703         END-IF
+009701         IF WS-HIST-OPEN-OK
+009704             CLOSE HISTORY-FILE
+009705         END-IF
+009608     END-IF.
+009710     CLOSE REJECT-RPT.
+009720     CLOSE AUDIT-FILE.
+009730     CLOSE MAIL-EXTRACT.
+009800 9000-EXIT.
+009900     EXIT.
+010000*
+010100 GREET-PROCEDURE.
+010150     PERFORM 4100-SELECT-GREETING-TEMPLATE
+010160         THRU 4100-EXIT.
+010200     DISPLAY FUNCTION TRIM(WS-GREETING-TEXT) " "
+010201         CR-CUSTOMER-NAME OF WS-CUSTOMER-RECORD.
+010205     ADD 1 TO WS-GREETING-COUNT.
+010207     PERFORM 4800-WRITE-MAIL-EXTRACT
+010208         THRU 4800-EXIT.
+010210     PERFORM 4900-WRITE-AUDIT-RECORD
+010220         THRU 4900-EXIT.
+010230*
+010231*****************************************************************
+010232*    4100-SELECT-GREETING-TEMPLATE - PICK THE GREETING TEXT AND *
+010233*    TEMPLATE CODE BY ACCOUNT TYPE (PREMIUM/PRIVATE-BANKING     *
+010234*    VERSUS REGULAR) AND BY BRANCH (SPANISH-SPEAKING VERSUS     *
+010235*    ENGLISH) INSTEAD OF ALWAYS USING ONE HARDCODED LITERAL.    *
+010236*****************************************************************
+010237 4100-SELECT-GREETING-TEMPLATE.
+010238     MOVE 'N' TO WS-SPANISH-SWITCH.
+010239     SET WS-SPANISH-IDX TO 1.
+010240     SEARCH WS-SPANISH-BRANCH-ENTRY
+010241         AT END
+010242             MOVE 'N' TO WS-SPANISH-SWITCH
+010243         WHEN WS-SPANISH-BRANCH-CODE (WS-SPANISH-IDX)
+010244             = CR-BRANCH-CODE OF WS-CUSTOMER-RECORD
+010245             MOVE 'Y' TO WS-SPANISH-SWITCH
+010246     END-SEARCH.
+010247     IF CR-TYPE-PREMIUM OF WS-CUSTOMER-RECORD
+010248         IF WS-SPANISH-YES
+010249             MOVE 'PRM2' TO WS-GREETING-TEMPLATE-CODE
+010250             MOVE "Estimado cliente, " TO WS-GREETING-TEXT
+010251         ELSE
+010252             MOVE 'PRM1' TO WS-GREETING-TEMPLATE-CODE
+010253             MOVE "Welcome, valued client, " TO WS-GREETING-TEXT
+010254         END-IF
+010255     ELSE
+010256         IF WS-SPANISH-YES
+010257             MOVE 'STD2' TO WS-GREETING-TEMPLATE-CODE
+010258             MOVE "Hola, " TO WS-GREETING-TEXT
+010259         ELSE
+010260             MOVE 'STD1' TO WS-GREETING-TEMPLATE-CODE
+010261             MOVE "Hello, " TO WS-GREETING-TEXT
+010262         END-IF
+010263     END-IF.
+010264 4100-EXIT.
+010265     EXIT.
+010266*
+010240*****************************************************************
+010241*    4800-WRITE-MAIL-EXTRACT - WRITE THE FIXED-WIDTH WELCOME-   *
+010242*    LETTER EXTRACT FOR THE OUTSIDE PRINT/MAIL FULFILLMENT      *
+010243*    VENDOR, IN PARALLEL WITH THE SYSOUT DISPLAY ABOVE.          *
+010244*****************************************************************
+010245 4800-WRITE-MAIL-EXTRACT.
+010246     MOVE CR-CUSTOMER-NAME OF WS-CUSTOMER-RECORD
+010247         TO ME-CUSTOMER-NAME.
+010248     MOVE CR-ADDRESS-LINE-1 OF WS-CUSTOMER-RECORD
+010249         TO ME-ADDRESS-LINE-1.
+010249     MOVE CR-ADDRESS-LINE-2 OF WS-CUSTOMER-RECORD
+010249     TO ME-ADDRESS-LINE-2.
+010249     MOVE CR-CITY-STATE-ZIP OF WS-CUSTOMER-RECORD
+010249         TO ME-CITY-STATE-ZIP.
+010249     MOVE CR-BRANCH-CODE OF WS-CUSTOMER-RECORD
+010249         TO ME-BRANCH-CODE.
+010249     MOVE WS-GREETING-TEMPLATE-CODE TO ME-GREETING-TEMPLATE-CODE.
+010249     WRITE MAIL-EXTRACT-RECORD.
+010249 4800-EXIT.
+010249     EXIT.
+010249*
+010250*****************************************************************
+010260*    4900-WRITE-AUDIT-RECORD - APPEND ONE LINE TO THE AUDIT     *
+010270*    TRAIL FOR EVERY GREETING GREET-PROCEDURE ACTUALLY          *
+010280*    PRODUCES, SO COMPLIANCE AND CUSTOMER SERVICE CAN PROVE     *
+010290*    WHAT WAS GENERATED AND WHEN.                                *
+010291*****************************************************************
+010300 4900-WRITE-AUDIT-RECORD.
+010310     MOVE CR-ACCOUNT-NUMBER OF WS-CUSTOMER-RECORD
+010320         TO AR-ACCOUNT-NUMBER.
+010330     MOVE CR-CUSTOMER-NAME OF WS-CUSTOMER-RECORD
+010340         TO AR-CUSTOMER-NAME.
+010350     MOVE WS-RUN-DATE TO AR-RUN-DATE.
+010360     MOVE PM-JOB-NAME TO AR-JOB-NAME.
+010370     MOVE PM-STEP-NAME TO AR-STEP-NAME.
+010375     MOVE WS-GREETING-TEMPLATE-CODE TO AR-GREETING-TEMPLATE-CODE.
+010380     WRITE AUDIT-RECORD.
+010390 4900-EXIT.
+010400     EXIT.
+010401*
+010402*****************************************************************
+010403*    4950-WRITE-HISTORY-RECORD - RECORD THIS ACCOUNT ON THE      *
+010404*    HISTORY-FILE SO A LATER RUN'S 3500-CHECK-DUPLICATE CAN      *
+010405*    TELL IT HAS ALREADY BEEN GREETED.  BATCH MODE ONLY; THE     *
+010406*    ON-DEMAND REPRINT MODE DELIBERATELY BYPASSES THIS.          *
+010407*****************************************************************
+010408 4950-WRITE-HISTORY-RECORD.
+010409     MOVE CR-ACCOUNT-NUMBER OF WS-CUSTOMER-RECORD
+010410         TO HR-ACCOUNT-NUMBER.
+010411     MOVE WS-RUN-DATE TO HR-FIRST-GREETED-DATE.
+010412     MOVE WS-GREETING-TEMPLATE-CODE TO HR-GREETING-TEMPLATE-CODE.
+010413     WRITE HISTORY-RECORD
+010414         INVALID KEY
+010415             DISPLAY "GREETER: DUPLICATE HISTORY WRITE FOR "
+010416                 "ACCOUNT " HR-ACCOUNT-NUMBER
+010417     END-WRITE.
+010418 4950-EXIT.
+010419     EXIT.
